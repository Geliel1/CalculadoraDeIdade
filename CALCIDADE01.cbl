@@ -1,36 +1,569 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. CALCIDADE01.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 NASCIMENTO                   PIC 9(04).
-       01 ANO-ATUAL                    PIC 9(04).
-       01 IDADE                        PIC 9(03).
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-      *
-           DISPLAY 'DIGITE O ANO QUE VOCÊ NASCEU'.
-           ACCEPT NASCIMENTO.
-           DISPLAY 'DIGITE O ANO EM QUE VC ESTÁ HOJE'.
-           ACCEPT ANO-ATUAL.
-           COMPUTE  IDADE = ANO-ATUAL - NASCIMENTO.
-           DISPLAY 'VOCE TEM ' IDADE ' ANOS'.
-       STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CALCIDADE01.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CALCIDADE-ENTRADA ASSIGN TO 'ENTRADA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT CALCIDADE-SAIDA ASSIGN TO 'SAIDA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+           SELECT CALCIDADE-CADASTRO ASSIGN TO 'CADASTRO'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAD-CPF
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT CALCIDADE-LOG ASSIGN TO 'LOGFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CALCIDADE-CKPT ASSIGN TO 'CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT CALCIDADE-EXPORT ASSIGN TO 'EXPORT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXPORT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CALCIDADE-ENTRADA
+           RECORDING MODE IS F.
+           COPY CALCENT.
+
+       FD  CALCIDADE-SAIDA
+           RECORDING MODE IS F.
+           COPY CALCSAI.
+
+       FD  CALCIDADE-CADASTRO.
+           COPY CALCCAD.
+
+       FD  CALCIDADE-LOG
+           RECORDING MODE IS F.
+           COPY CALCLOG.
+
+       FD  CALCIDADE-CKPT
+           RECORDING MODE IS F.
+           COPY CALCCKP.
+
+       FD  CALCIDADE-EXPORT
+           RECORDING MODE IS F.
+           COPY CALCEXP.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  NASCIMENTO.
+           05  NASC-DIA                 PIC 9(02).
+           05  NASC-MES                 PIC 9(02).
+           05  NASC-ANO                 PIC 9(04).
+       01  ANO-ATUAL                    PIC 9(04).
+       01  IDADE                        PIC 9(03).
+
+       01  WS-MODO                      PIC 9(01).
+           88  WS-MODO-INTERATIVO       VALUE 1.
+           88  WS-MODO-LOTE             VALUE 2.
+           88  WS-MODO-CONSULTA-CPF     VALUE 3.
+
+       01  WS-FS-ENTRADA                PIC X(02).
+       01  WS-FS-SAIDA                  PIC X(02).
+       01  WS-FS-CADASTRO               PIC X(02).
+           88  CADASTRO-OK              VALUE '00'.
+       01  WS-CPF-CONSULTA              PIC 9(11).
+       01  WS-FS-LOG                    PIC X(02).
+
+       01  WS-FS-CKPT                   PIC X(02).
+       01  WS-FLAG-RESTART              PIC X(01).
+           88  RESTART-ATIVO            VALUE 'S'.
+       01  WS-ULTIMO-CKPT               PIC 9(08) VALUE 0.
+       01  WS-CONT-REGISTROS            PIC 9(08) VALUE 0.
+       01  WS-INTERVALO-CKPT            PIC 9(04) VALUE 10.
+
+       01  WS-FS-EXPORT                 PIC X(02).
+       01  WS-EXP-CPF                   PIC 9(11).
+       01  WS-EXP-NOME                  PIC X(30).
+       01  WS-FIM-ENTRADA               PIC X(01) VALUE 'N'.
+           88  FIM-ENTRADA              VALUE 'S'.
+
+       01  WS-DATA-SISTEMA              PIC X(21).
+       01  WS-DATA-SISTEMA-R REDEFINES WS-DATA-SISTEMA.
+           05  WS-SIS-ANO                PIC 9(04).
+           05  WS-SIS-MES                PIC 9(02).
+           05  WS-SIS-DIA                PIC 9(02).
+           05  FILLER                    PIC X(13).
+
+       01  WS-DATA-REFERENCIA.
+           05  WS-REF-DIA                PIC 9(02).
+           05  WS-REF-MES                PIC 9(02).
+           05  WS-REF-ANO                PIC 9(04).
+       01  WS-USAR-DATA-REF              PIC X(01) VALUE 'N'.
+           88  USAR-DATA-REF-ESPECIFICA  VALUE 'S'.
+       01  WS-NASC-AAAAMMDD              PIC 9(08).
+       01  WS-REF-AAAAMMDD               PIC 9(08).
+       01  WS-NASC-POSTERIOR             PIC X(01).
+           88  NASC-POSTERIOR-A-REFERENCIA VALUE 'S'.
+
+       01  WS-ANO-MINIMO                PIC 9(04) VALUE 1900.
+       01  WS-ANO-MAXIMO                PIC 9(04).
+       01  WS-NASC-VALIDA                PIC X(01).
+           88  NASC-VALIDA               VALUE 'S'.
+       01  WS-ANO-ATUAL-VALIDO           PIC X(01).
+           88  ANO-ATUAL-VALIDO          VALUE 'S'.
+       01  WS-REG-VALIDO                 PIC X(01).
+           88  REG-VALIDO                VALUE 'S'.
+
+       01  WS-FAIXA                      PIC X(15).
+       01  WS-CONT-MENOR                 PIC 9(06) VALUE 0.
+       01  WS-CONT-ADULTO                PIC 9(06) VALUE 0.
+       01  WS-CONT-IDOSO                 PIC 9(06) VALUE 0.
+
+       01  WS-IDADE-MIN                  PIC 9(03) VALUE 999.
+       01  WS-IDADE-MAX                  PIC 9(03) VALUE 0.
+       01  WS-SOMA-IDADES                PIC 9(09) VALUE 0.
+       01  WS-QTD-IDADES                 PIC 9(06) VALUE 0.
+       01  WS-IDADE-MEDIA                PIC 9(03)V99 VALUE 0.
+       01  WS-IDADE-MEDIA-EDT            PIC ZZ9,99.
+       01  WS-HISTOGRAMA.
+           05  WS-HIST-FAIXA             OCCURS 10 TIMES
+                                          PIC 9(06) VALUE 0.
+       01  WS-HIST-IDX                   PIC 9(02).
+       01  WS-DECADA-INICIO              PIC 9(03).
+       01  WS-DECADA-FIM                 PIC 9(03).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-PRINCIPAL.
+           PERFORM 5100-OBTER-DATA-SISTEMA
+           MOVE WS-SIS-ANO TO WS-ANO-MAXIMO
+           PERFORM 1000-SELECIONAR-MODO
+           OPEN EXTEND CALCIDADE-LOG
+           IF WS-FS-LOG = '35'
+               OPEN OUTPUT CALCIDADE-LOG
+           END-IF
+           IF WS-MODO-LOTE
+               PERFORM 3000-PROCESSAR-LOTE
+           ELSE
+               IF WS-MODO-CONSULTA-CPF
+                   PERFORM 3300-PROCESSAR-CONSULTA-CPF
+               ELSE
+                   PERFORM 2000-PROCESSAR-INTERATIVO
+               END-IF
+           END-IF
+           CLOSE CALCIDADE-LOG
+           PERFORM 9000-RELATORIO-FINAL
+           STOP RUN.
+
+       1000-SELECIONAR-MODO.
+           DISPLAY '1-INTERATIVO 2-LOTE 3-CONSULTA POR CPF'.
+           ACCEPT WS-MODO.
+
+       2000-PROCESSAR-INTERATIVO.
+           PERFORM 4000-OBTER-NASCIMENTO-VALIDO
+           PERFORM 4100-OBTER-ANO-ATUAL-VALIDO
+           PERFORM 4140-VALIDAR-NASCTO-X-REFERENCIA
+           PERFORM UNTIL NOT NASC-POSTERIOR-A-REFERENCIA
+               DISPLAY 'NASCIMENTO POSTERIOR A DATA DE REFERENCIA.'
+               PERFORM 4000-OBTER-NASCIMENTO-VALIDO
+               PERFORM 4140-VALIDAR-NASCTO-X-REFERENCIA
+           END-PERFORM
+           PERFORM 5000-COMPUTAR-IDADE
+           PERFORM 6000-CLASSIFICAR-FAIXA
+           DISPLAY 'VOCE TEM ' IDADE ' ANOS (' WS-FAIXA ')'
+           PERFORM 7000-GRAVAR-LOG.
+
+       3000-PROCESSAR-LOTE.
+           PERFORM 4100-OBTER-ANO-ATUAL-VALIDO
+           PERFORM 3050-VERIFICAR-RESTART
+           OPEN INPUT CALCIDADE-ENTRADA
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CALCIDADE-ENTRADA. FS='
+                   WS-FS-ENTRADA
+           ELSE
+               PERFORM 3010-EXECUTAR-LOTE
+           END-IF.
+
+       3010-EXECUTAR-LOTE.
+           IF RESTART-ATIVO AND WS-ULTIMO-CKPT > 0
+               OPEN EXTEND CALCIDADE-SAIDA
+               IF WS-FS-SAIDA = '35'
+                   OPEN OUTPUT CALCIDADE-SAIDA
+               END-IF
+               OPEN EXTEND CALCIDADE-EXPORT
+               IF WS-FS-EXPORT = '35'
+                   OPEN OUTPUT CALCIDADE-EXPORT
+               END-IF
+               PERFORM 3060-SALTAR-REGISTROS-PROCESSADOS
+           ELSE
+               OPEN OUTPUT CALCIDADE-SAIDA
+               OPEN OUTPUT CALCIDADE-EXPORT
+           END-IF
+           PERFORM 3100-LER-ENTRADA
+           PERFORM UNTIL FIM-ENTRADA
+               MOVE ENT-NASCIMENTO TO NASCIMENTO
+               PERFORM 3150-VALIDAR-REGISTRO
+               IF REG-VALIDO
+                   PERFORM 5000-COMPUTAR-IDADE
+                   PERFORM 6000-CLASSIFICAR-FAIXA
+                   PERFORM 3200-GRAVAR-SAIDA
+                   PERFORM 7000-GRAVAR-LOG
+                   MOVE ENT-CPF TO WS-EXP-CPF
+                   MOVE ENT-NOME TO WS-EXP-NOME
+                   PERFORM 8000-GRAVAR-EXPORT
+               ELSE
+                   DISPLAY 'REGISTRO ' ENT-ID ' IGNORADO'
+               END-IF
+               ADD 1 TO WS-CONT-REGISTROS
+               IF FUNCTION MOD(WS-CONT-REGISTROS WS-INTERVALO-CKPT) = 0
+                   PERFORM 3160-GRAVAR-CHECKPOINT
+               END-IF
+               PERFORM 3100-LER-ENTRADA
+           END-PERFORM
+           PERFORM 3170-LIMPAR-CHECKPOINT
+           CLOSE CALCIDADE-ENTRADA
+           CLOSE CALCIDADE-SAIDA
+           CLOSE CALCIDADE-EXPORT.
+
+       3050-VERIFICAR-RESTART.
+           DISPLAY 'REINICIAR A PARTIR DO CHECKPOINT (S/N)?'.
+           ACCEPT WS-FLAG-RESTART
+           MOVE 0 TO WS-ULTIMO-CKPT
+           IF RESTART-ATIVO
+               OPEN INPUT CALCIDADE-CKPT
+               IF WS-FS-CKPT = '00'
+                   READ CALCIDADE-CKPT
+                       NOT AT END
+                           PERFORM 3055-RESTAURAR-CHECKPOINT
+                   END-READ
+                   CLOSE CALCIDADE-CKPT
+               ELSE
+                   DISPLAY 'CHECKPOINT INEXISTENTE. INICIANDO DO ZERO.'
+               END-IF
+           END-IF.
+
+       3055-RESTAURAR-CHECKPOINT.
+           MOVE CKPT-ULTIMO-REGISTRO TO WS-ULTIMO-CKPT
+           IF WS-ULTIMO-CKPT > 0
+               MOVE CKPT-CONT-MENOR  TO WS-CONT-MENOR
+               MOVE CKPT-CONT-ADULTO TO WS-CONT-ADULTO
+               MOVE CKPT-CONT-IDOSO  TO WS-CONT-IDOSO
+               MOVE CKPT-IDADE-MIN   TO WS-IDADE-MIN
+               MOVE CKPT-IDADE-MAX   TO WS-IDADE-MAX
+               MOVE CKPT-SOMA-IDADES TO WS-SOMA-IDADES
+               MOVE CKPT-QTD-IDADES  TO WS-QTD-IDADES
+               MOVE CKPT-HISTOGRAMA  TO WS-HISTOGRAMA
+           END-IF.
+
+       3060-SALTAR-REGISTROS-PROCESSADOS.
+           DISPLAY 'RETOMANDO APOS O REGISTRO ' WS-ULTIMO-CKPT
+           MOVE WS-ULTIMO-CKPT TO WS-CONT-REGISTROS
+           PERFORM WS-ULTIMO-CKPT TIMES
+               PERFORM 3100-LER-ENTRADA
+           END-PERFORM.
+
+       3160-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CALCIDADE-CKPT
+           MOVE WS-CONT-REGISTROS TO CKPT-ULTIMO-REGISTRO
+           MOVE WS-CONT-MENOR     TO CKPT-CONT-MENOR
+           MOVE WS-CONT-ADULTO    TO CKPT-CONT-ADULTO
+           MOVE WS-CONT-IDOSO     TO CKPT-CONT-IDOSO
+           MOVE WS-IDADE-MIN      TO CKPT-IDADE-MIN
+           MOVE WS-IDADE-MAX      TO CKPT-IDADE-MAX
+           MOVE WS-SOMA-IDADES    TO CKPT-SOMA-IDADES
+           MOVE WS-QTD-IDADES     TO CKPT-QTD-IDADES
+           MOVE WS-HISTOGRAMA     TO CKPT-HISTOGRAMA
+           WRITE REG-CKPT
+           CLOSE CALCIDADE-CKPT.
+
+       3170-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CALCIDADE-CKPT
+           INITIALIZE REG-CKPT
+           WRITE REG-CKPT
+           CLOSE CALCIDADE-CKPT.
+
+       3100-LER-ENTRADA.
+           READ CALCIDADE-ENTRADA
+               AT END
+                   MOVE 'S' TO WS-FIM-ENTRADA
+           END-READ.
+
+       3200-GRAVAR-SAIDA.
+           MOVE SPACES          TO REG-SAIDA
+           MOVE ENT-ID          TO SAI-ID
+           MOVE ENT-CPF         TO SAI-CPF
+           MOVE ENT-NOME        TO SAI-NOME
+           MOVE ENT-NASCIMENTO  TO SAI-NASCIMENTO
+           MOVE IDADE           TO SAI-IDADE
+           MOVE WS-FAIXA        TO SAI-FAIXA
+           WRITE REG-SAIDA.
+
+       3300-PROCESSAR-CONSULTA-CPF.
+           DISPLAY 'DIGITE O CPF PARA CONSULTA'.
+           ACCEPT WS-CPF-CONSULTA.
+           MOVE WS-CPF-CONSULTA TO CAD-CPF
+           OPEN INPUT CALCIDADE-CADASTRO
+           IF CADASTRO-OK
+               PERFORM 3310-LER-CADASTRO
+               CLOSE CALCIDADE-CADASTRO
+           ELSE
+               DISPLAY 'ERRO AO ABRIR CALCIDADE-CADASTRO. FS='
+                   WS-FS-CADASTRO
+           END-IF.
+
+       3310-LER-CADASTRO.
+           READ CALCIDADE-CADASTRO
+               KEY IS CAD-CPF
+               INVALID KEY
+                   DISPLAY 'CPF NAO ENCONTRADO NO CADASTRO'
+               NOT INVALID KEY
+                   MOVE CAD-NASCIMENTO TO NASCIMENTO
+                   PERFORM 4100-OBTER-ANO-ATUAL-VALIDO
+                   PERFORM 3150-VALIDAR-REGISTRO
+                   IF NOT REG-VALIDO
+                       DISPLAY 'NASCIMENTO NO CADASTRO INVALIDO. '
+                           'IGNORADO.'
+                   ELSE
+                       PERFORM 5000-COMPUTAR-IDADE
+                       PERFORM 6000-CLASSIFICAR-FAIXA
+                       DISPLAY CAD-NOME ' TEM ' IDADE ' ANOS ('
+                           WS-FAIXA ')'
+                       PERFORM 7000-GRAVAR-LOG
+                       MOVE CAD-CPF TO WS-EXP-CPF
+                       MOVE CAD-NOME TO WS-EXP-NOME
+                       OPEN EXTEND CALCIDADE-EXPORT
+                       IF WS-FS-EXPORT = '35'
+                           OPEN OUTPUT CALCIDADE-EXPORT
+                       END-IF
+                       PERFORM 8000-GRAVAR-EXPORT
+                       CLOSE CALCIDADE-EXPORT
+                   END-IF
+           END-READ.
+
+       3150-VALIDAR-REGISTRO.
+           MOVE 'S' TO WS-REG-VALIDO
+           IF NASC-ANO < WS-ANO-MINIMO OR NASC-ANO > WS-ANO-MAXIMO
+               MOVE 'N' TO WS-REG-VALIDO
+           ELSE
+               IF NASC-MES < 1 OR NASC-MES > 12
+                   MOVE 'N' TO WS-REG-VALIDO
+               ELSE
+                   IF NASC-DIA < 1 OR NASC-DIA > 31
+                       MOVE 'N' TO WS-REG-VALIDO
+                   ELSE
+                       PERFORM 4140-VALIDAR-NASCTO-X-REFERENCIA
+                       IF NASC-POSTERIOR-A-REFERENCIA
+                           MOVE 'N' TO WS-REG-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-OBTER-NASCIMENTO-VALIDO.
+           MOVE 'N' TO WS-NASC-VALIDA
+           PERFORM UNTIL NASC-VALIDA
+               DISPLAY 'DIGITE SUA DATA DE NASCIMENTO (DDMMAAAA)'
+               ACCEPT NASCIMENTO
+               PERFORM 4010-VALIDAR-NASCIMENTO
+           END-PERFORM.
+
+       4010-VALIDAR-NASCIMENTO.
+           IF NASC-ANO < WS-ANO-MINIMO OR NASC-ANO > WS-ANO-MAXIMO
+               DISPLAY 'ANO DE NASCIMENTO INVALIDO. REDIGITE.'
+           ELSE
+               IF NASC-MES < 1 OR NASC-MES > 12
+                   DISPLAY 'MES DE NASCIMENTO INVALIDO. REDIGITE.'
+               ELSE
+                   IF NASC-DIA < 1 OR NASC-DIA > 31
+                       DISPLAY 'DIA DE NASCIMENTO INVALIDO. REDIGITE.'
+                   ELSE
+                       MOVE 'S' TO WS-NASC-VALIDA
+                   END-IF
+               END-IF
+           END-IF.
+
+       4100-OBTER-ANO-ATUAL-VALIDO.
+           PERFORM 5100-OBTER-DATA-SISTEMA
+           MOVE WS-SIS-DIA TO WS-REF-DIA
+           MOVE WS-SIS-MES TO WS-REF-MES
+           MOVE WS-SIS-ANO TO WS-REF-ANO
+           DISPLAY 'CALCULAR IDADE EM DATA DIFERENTE DE HOJE (S/N)?'
+           ACCEPT WS-USAR-DATA-REF
+           IF USAR-DATA-REF-ESPECIFICA
+               PERFORM 4120-OBTER-DATA-REFERENCIA
+           END-IF
+           MOVE WS-REF-ANO TO ANO-ATUAL.
+
+       4110-VALIDAR-ANO-ATUAL.
+           IF ANO-ATUAL < WS-ANO-MINIMO OR ANO-ATUAL > WS-ANO-MAXIMO
+               DISPLAY 'ANO ATUAL INVALIDO. REDIGITE.'
+           ELSE
+               IF NASC-ANO > ANO-ATUAL
+                   DISPLAY 'NASCIMENTO POSTERIOR AO ANO ATUAL.'
+               ELSE
+                   MOVE 'S' TO WS-ANO-ATUAL-VALIDO
+               END-IF
+           END-IF.
+
+       4120-OBTER-DATA-REFERENCIA.
+           MOVE 'N' TO WS-ANO-ATUAL-VALIDO
+           PERFORM UNTIL ANO-ATUAL-VALIDO
+               DISPLAY 'DIGITE A DATA DE REFERENCIA (DDMMAAAA)'
+               ACCEPT WS-DATA-REFERENCIA
+               PERFORM 4130-VALIDAR-DATA-REFERENCIA
+           END-PERFORM.
+
+       4130-VALIDAR-DATA-REFERENCIA.
+           MOVE WS-REF-ANO TO ANO-ATUAL
+           PERFORM 4110-VALIDAR-ANO-ATUAL
+           IF ANO-ATUAL-VALIDO
+               IF WS-REF-MES < 1 OR WS-REF-MES > 12
+                   DISPLAY 'MES DE REFERENCIA INVALIDO. REDIGITE.'
+                   MOVE 'N' TO WS-ANO-ATUAL-VALIDO
+               ELSE
+                   IF WS-REF-DIA < 1 OR WS-REF-DIA > 31
+                       DISPLAY 'DIA DE REFERENCIA INVALIDO. REDIGITE.'
+                       MOVE 'N' TO WS-ANO-ATUAL-VALIDO
+                   ELSE
+                       IF NOT WS-MODO-LOTE
+                           PERFORM 4140-VALIDAR-NASCTO-X-REFERENCIA
+                           IF NASC-POSTERIOR-A-REFERENCIA
+                               DISPLAY 'NASCIMENTO POSTERIOR A DATA '
+                                   'DE REFERENCIA. REDIGITE.'
+                               MOVE 'N' TO WS-ANO-ATUAL-VALIDO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       4140-VALIDAR-NASCTO-X-REFERENCIA.
+           COMPUTE WS-NASC-AAAAMMDD =
+               NASC-ANO * 10000 + NASC-MES * 100 + NASC-DIA
+           COMPUTE WS-REF-AAAAMMDD =
+               WS-REF-ANO * 10000 + WS-REF-MES * 100 + WS-REF-DIA
+           IF WS-NASC-AAAAMMDD > WS-REF-AAAAMMDD
+               MOVE 'S' TO WS-NASC-POSTERIOR
+           ELSE
+               MOVE 'N' TO WS-NASC-POSTERIOR
+           END-IF.
+
+       5000-COMPUTAR-IDADE.
+           COMPUTE IDADE = ANO-ATUAL - NASC-ANO
+           IF WS-REF-MES < NASC-MES
+               SUBTRACT 1 FROM IDADE
+           ELSE
+               IF WS-REF-MES = NASC-MES AND WS-REF-DIA < NASC-DIA
+                   SUBTRACT 1 FROM IDADE
+               END-IF
+           END-IF.
+
+       5100-OBTER-DATA-SISTEMA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA.
+
+       6000-CLASSIFICAR-FAIXA.
+           IF IDADE < 18
+               MOVE 'MENOR DE IDADE' TO WS-FAIXA
+               ADD 1 TO WS-CONT-MENOR
+           ELSE
+               IF IDADE < 60
+                   MOVE 'ADULTO' TO WS-FAIXA
+                   ADD 1 TO WS-CONT-ADULTO
+               ELSE
+                   MOVE 'IDOSO' TO WS-FAIXA
+                   ADD 1 TO WS-CONT-IDOSO
+               END-IF
+           END-IF
+           PERFORM 6100-ACUMULAR-ESTATISTICAS.
+
+       6100-ACUMULAR-ESTATISTICAS.
+           IF IDADE < WS-IDADE-MIN
+               MOVE IDADE TO WS-IDADE-MIN
+           END-IF
+           IF IDADE > WS-IDADE-MAX
+               MOVE IDADE TO WS-IDADE-MAX
+           END-IF
+           ADD IDADE TO WS-SOMA-IDADES
+           ADD 1 TO WS-QTD-IDADES
+           COMPUTE WS-HIST-IDX = (IDADE / 10) + 1
+           IF WS-HIST-IDX > 10
+               MOVE 10 TO WS-HIST-IDX
+           END-IF
+           ADD 1 TO WS-HIST-FAIXA(WS-HIST-IDX).
+
+       7000-GRAVAR-LOG.
+           MOVE SPACES TO REG-LOG
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE NASCIMENTO TO LOG-NASCIMENTO
+           MOVE ANO-ATUAL TO LOG-ANO-ATUAL
+           MOVE IDADE TO LOG-IDADE
+           WRITE REG-LOG.
+
+       8000-GRAVAR-EXPORT.
+           MOVE SPACES TO REG-EXPORT
+           STRING WS-EXP-CPF          DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXP-NOME) DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  NASC-DIA            DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  NASC-MES            DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  NASC-ANO            DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  IDADE               DELIMITED BY SIZE
+                  INTO EXP-LINHA
+           END-STRING
+           WRITE REG-EXPORT.
+
+       9000-RELATORIO-FINAL.
+           DISPLAY '---------------------------------------'
+           DISPLAY 'RESUMO POR FAIXA ETARIA'
+           DISPLAY 'MENOR DE IDADE : ' WS-CONT-MENOR
+           DISPLAY 'ADULTO         : ' WS-CONT-ADULTO
+           DISPLAY 'IDOSO          : ' WS-CONT-IDOSO
+           DISPLAY '---------------------------------------'
+           PERFORM 9100-RELATORIO-ESTATISTICO.
+
+       9100-RELATORIO-ESTATISTICO.
+           IF WS-QTD-IDADES = 0
+               DISPLAY 'NENHUM REGISTRO PARA ESTATISTICAS'
+           ELSE
+               COMPUTE WS-IDADE-MEDIA
+                   = WS-SOMA-IDADES / WS-QTD-IDADES
+               MOVE WS-IDADE-MEDIA TO WS-IDADE-MEDIA-EDT
+               DISPLAY 'RESUMO ESTATISTICO DE IDADES'
+               DISPLAY 'IDADE MINIMA   : ' WS-IDADE-MIN
+               DISPLAY 'IDADE MAXIMA   : ' WS-IDADE-MAX
+               DISPLAY 'IDADE MEDIA    : ' WS-IDADE-MEDIA-EDT
+               DISPLAY 'HISTOGRAMA POR DECADA DE IDADE'
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > 10
+                   COMPUTE WS-DECADA-INICIO
+                       = (WS-HIST-IDX - 1) * 10
+                   IF WS-HIST-IDX < 10
+                       COMPUTE WS-DECADA-FIM = WS-DECADA-INICIO + 9
+                       DISPLAY WS-DECADA-INICIO ' A ' WS-DECADA-FIM
+                           ' ANOS: ' WS-HIST-FAIXA(WS-HIST-IDX)
+                   ELSE
+                       DISPLAY '90 ANOS OU MAIS: '
+                           WS-HIST-FAIXA(WS-HIST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
+           DISPLAY '---------------------------------------'.
