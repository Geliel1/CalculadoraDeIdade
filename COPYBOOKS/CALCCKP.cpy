@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CALCCKP
+      * Purpose:  Layout of CALCIDADE-CKPT, the restart checkpoint for
+      *           a CALCIDADE01 batch (LOTE) run. Carries the running
+      *           faixa-etaria and statistical accumulators alongside
+      *           the last-processed record count so a resumed run's
+      *           closing report (9000/9100) covers the whole roster,
+      *           not just the segment processed after the restart.
+      ******************************************************************
+       01  REG-CKPT.
+           05  CKPT-ULTIMO-REGISTRO     PIC 9(08).
+           05  CKPT-CONT-MENOR          PIC 9(06).
+           05  CKPT-CONT-ADULTO         PIC 9(06).
+           05  CKPT-CONT-IDOSO          PIC 9(06).
+           05  CKPT-IDADE-MIN           PIC 9(03).
+           05  CKPT-IDADE-MAX           PIC 9(03).
+           05  CKPT-SOMA-IDADES         PIC 9(09).
+           05  CKPT-QTD-IDADES          PIC 9(06).
+           05  CKPT-HISTOGRAMA.
+               10  CKPT-HIST-FAIXA      OCCURS 10 TIMES
+                                        PIC 9(06).
