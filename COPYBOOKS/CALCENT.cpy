@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CALCENT
+      * Purpose:  Layout of CALCIDADE-ENTRADA (roster input for the
+      *           batch age-calculation run of CALCIDADE01).
+      ******************************************************************
+       01  REG-ENTRADA.
+           05  ENT-ID                   PIC 9(06).
+           05  ENT-CPF                  PIC 9(11).
+           05  ENT-NOME                 PIC X(30).
+           05  ENT-NASCIMENTO.
+               10  ENT-NASC-DIA         PIC 9(02).
+               10  ENT-NASC-MES         PIC 9(02).
+               10  ENT-NASC-ANO         PIC 9(04).
