@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CALCEXP
+      * Purpose:  Layout of CALCIDADE-EXPORT, the comma-delimited CPF,
+      *           NOME, NASCIMENTO, IDADE extract for the HR payroll
+      *           import job.
+      ******************************************************************
+       01  REG-EXPORT.
+           05  EXP-LINHA                PIC X(80).
