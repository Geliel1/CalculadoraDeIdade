@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CALCSAI
+      * Purpose:  Layout of CALCIDADE-SAIDA (report line produced by
+      *           the batch age-calculation run of CALCIDADE01).
+      ******************************************************************
+       01  REG-SAIDA.
+           05  SAI-ID                   PIC 9(06).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SAI-CPF                  PIC 9(11).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SAI-NOME                 PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SAI-NASCIMENTO           PIC 9(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SAI-IDADE                PIC 9(03).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SAI-FAIXA                PIC X(15).
