@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CALCLOG
+      * Purpose:  Layout of CALCIDADE-LOG, the audit trail of every
+      *           age calculation performed by CALCIDADE01.
+      ******************************************************************
+       01  REG-LOG.
+           05  LOG-TIMESTAMP            PIC X(26).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LOG-NASCIMENTO.
+               10  LOG-NASC-DIA         PIC 9(02).
+               10  LOG-NASC-MES         PIC 9(02).
+               10  LOG-NASC-ANO         PIC 9(04).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LOG-ANO-ATUAL            PIC 9(04).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LOG-IDADE                PIC 9(03).
