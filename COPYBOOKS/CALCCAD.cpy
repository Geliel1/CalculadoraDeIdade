@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CALCCAD
+      * Purpose:  Layout of CALCIDADE-CADASTRO, the indexed person
+      *           master used to look a person up by CPF and compute
+      *           their current IDADE from the NASCIMENTO on file.
+      ******************************************************************
+       01  REG-CADASTRO.
+           05  CAD-CPF                  PIC 9(11).
+           05  CAD-NOME                 PIC X(30).
+           05  CAD-NASCIMENTO.
+               10  CAD-NASC-DIA         PIC 9(02).
+               10  CAD-NASC-MES         PIC 9(02).
+               10  CAD-NASC-ANO         PIC 9(04).
