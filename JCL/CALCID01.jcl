@@ -0,0 +1,38 @@
+//CALCID01 JOB (ACCTNO),'CALC IDADE LOTE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* Runs CALCIDADE01 in batch (LOTE) mode against the employee
+//* birth-date roster and produces the age-calculation report.
+//*****************************************************************
+//CALCSTEP EXEC PGM=CALCIDADE01
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//ENTRADA  DD DSN=PROD.CALC.ENTRADA,DISP=SHR
+//SAIDA    DD DSN=PROD.CALC.SAIDA,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//LOGFILE  DD DSN=PROD.CALC.LOGFILE,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//EXPORT   DD DSN=PROD.CALC.EXPORT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPT     DD DSN=PROD.CALC.CKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//* CADASTRO is only opened in CONSULTA-CPF mode (modo=3), which this
+//* JCL does not select, but is included for a load module that may
+//* be run in that mode from a copy of this step.
+//CADASTRO DD DSN=PROD.CALC.CADASTRO,DISP=SHR
+//* SYSIN cards: modo (2=LOTE), usar data de referencia diferente de
+//* hoje (S/N), reiniciar a partir do checkpoint (S/N).
+//SYSIN    DD *
+2
+N
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
